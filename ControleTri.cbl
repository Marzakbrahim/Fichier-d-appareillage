@@ -0,0 +1,266 @@
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID. ControleTri.
+      *-----------------------------------------------------------------
+
+      * Controle de tri a lancer avant Appariement : Appariement suppose
+      * que FIC1 et FIC2 arrivent tries en RefCtr croissant et sans
+      * doublon (precondition silencieuse de tout l'EVALUATE de
+      * TRAITEMENT) ; ce programme relit les deux fichiers, verifie
+      * l'ordre croissant et signale les lignes strictement identiques,
+      * et rejette le lot (RETURN-CODE non nul) au moindre probleme
+      * plutot que de laisser Appariement consommer des donnees
+      * mal triees et produire une mauvaise ventilation 1PAS2/2PAS1/
+      * Fic1et2.
+
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * Les chemins sont resolus a l'execution dans BUILD-CHEMINS, a
+      * partir des memes variables d'environnement "DD" qu'Appariement
+      * (voir Appariement.cbl), pour controler exactement les fichiers
+      * qu'Appariement va lire juste apres.
+
+           SELECT FIC1                  ASSIGN TO
+               DYNAMIC W-Chemin-Fic1
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst-In-1.
+
+           SELECT FIC2                  ASSIGN TO
+               DYNAMIC W-Chemin-Fic2
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst-In-2.
+
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+
+       FD FIC1.
+       01 ENTREE1                            PIC X(11).
+
+       FD FIC2.
+       01 ENTREE2                            PIC X(19).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+
+      * Repertoires "DD" et chemins complets, resolus dans BUILD-CHEMINS
+
+       01 W-Rep-Fic1                         PIC X(180).
+       01 W-Rep-Fic2                         PIC X(180).
+       01 W-Chemin-Fic1                      PIC X(200).
+       01 W-Chemin-Fic2                      PIC X(200).
+
+       01 L-Fst-In-1                         PIC 99.
+       01 L-Fst-In-2                         PIC 99.
+
+       01 Lec-Fic-1-Fin                      PIC 9.
+           88 Lec-Fic-1-Fin-Oui              VALUE 1.
+           88 Lec-Fic-1-Fin-Non              VALUE 0.
+
+       01 Lec-Fic-2-Fin                      PIC 9.
+           88 Lec-Fic-2-Fin-Oui              VALUE 1.
+           88 Lec-Fic-2-Fin-Non              VALUE 0.
+
+       01 Anomalie                           PIC 9.
+           88 Anomalie-Detectee              VALUE 1.
+           88 Pas-D-Anomalie                 VALUE 0.
+
+      * Plus grande RefCtr valide vue jusqu'ici (maximum glissant, pas
+      * la simple RefCtr precedente) : n'avance que si la nouvelle
+      * RefCtr n'est pas elle-meme en rupture, sinon une deuxieme
+      * rupture qui reviendrait apres un enregistrement deja signale
+      * en anomalie passerait inapercue (comparee a la valeur fautive
+      * au lieu du vrai maximum)
+
+       01 W-Fic1-RefCtr                      PIC X(9).
+       01 W-Fic1-Max-RefCtr                  PIC X(9) VALUE LOW-VALUES.
+       01 W-Fic1-Prec-Ligne                  PIC X(11) VALUE LOW-VALUES.
+
+       01 W-Fic2-RefCtr                      PIC X(9).
+       01 W-Fic2-Max-RefCtr                  PIC X(9) VALUE LOW-VALUES.
+       01 W-Fic2-Prec-Ligne                  PIC X(19) VALUE LOW-VALUES.
+
+       01 CPT-LEC-1                          PIC 9(10) VALUE 0.
+       01 CPT-LEC-2                          PIC 9(10) VALUE 0.
+       01 CPT-ANOM-1                         PIC 9(10) VALUE 0.
+       01 CPT-ANOM-2                         PIC 9(10) VALUE 0.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+
+      ****************
+       MAIN-PROCEDURE.
+      ****************
+
+           PERFORM INITIALISATION      THRU FIN-INITIALISATION
+           PERFORM VALIDER-FICHIER-1   THRU FIN-VALIDER-FICHIER-1
+           PERFORM VALIDER-FICHIER-2   THRU FIN-VALIDER-FICHIER-2
+           PERFORM FIN                 THRU FIN-FIN
+
+           GOBACK
+           .
+
+      *-----------------------------------------------------------------
+      *****************
+       INITIALISATION.
+      *****************
+
+           DISPLAY '***************************************************'
+           DISPLAY '***     Controle de tri (avant Appariement)      *'
+           DISPLAY '***************************************************'
+
+           SET Lec-Fic-1-Fin-Non TO TRUE
+           SET Lec-Fic-2-Fin-Non TO TRUE
+           SET Pas-D-Anomalie    TO TRUE
+
+           PERFORM BUILD-CHEMINS THRU FIN-BUILD-CHEMINS
+
+           OPEN INPUT FIC1
+           OPEN INPUT FIC2
+           .
+
+      ********************
+       FIN-INITIALISATION. EXIT.
+      ********************
+      *-----------------------------------------------------------------
+      ****************
+       BUILD-CHEMINS.
+      ****************
+
+           MOVE SPACES TO W-Rep-Fic1
+           ACCEPT W-Rep-Fic1 FROM ENVIRONMENT "APPAR_FIC1_DIR"
+           IF W-Rep-Fic1 = SPACES
+               MOVE '.' TO W-Rep-Fic1
+           END-IF
+
+           MOVE SPACES TO W-Rep-Fic2
+           ACCEPT W-Rep-Fic2 FROM ENVIRONMENT "APPAR_FIC2_DIR"
+           IF W-Rep-Fic2 = SPACES
+               MOVE '.' TO W-Rep-Fic2
+           END-IF
+
+           MOVE SPACES TO W-Chemin-Fic1
+           STRING FUNCTION TRIM(W-Rep-Fic1) DELIMITED BY SIZE
+                  '/FIC1.txt'                  DELIMITED BY SIZE
+                  INTO W-Chemin-Fic1
+           END-STRING
+
+           MOVE SPACES TO W-Chemin-Fic2
+           STRING FUNCTION TRIM(W-Rep-Fic2) DELIMITED BY SIZE
+                  '/FIC2.txt'                  DELIMITED BY SIZE
+                  INTO W-Chemin-Fic2
+           END-STRING
+           .
+
+      ********************
+       FIN-BUILD-CHEMINS. EXIT.
+      ********************
+      *-----------------------------------------------------------------
+      *******************
+       VALIDER-FICHIER-1.
+      *******************
+
+      * Relit tout FIC1 et verifie que RefCtr arrive trie croissant et
+      * qu'aucune ligne n'est un doublon exact de la precedente
+
+           PERFORM UNTIL Lec-Fic-1-Fin-Oui
+               READ FIC1
+               AT END
+                   SET Lec-Fic-1-Fin-Oui TO TRUE
+               NOT AT END
+                   ADD 1 TO CPT-LEC-1
+                   MOVE ENTREE1(1:9) TO W-Fic1-RefCtr
+
+                   IF W-Fic1-RefCtr < W-Fic1-Max-RefCtr
+                       SET Anomalie-Detectee TO TRUE
+                       ADD 1 TO CPT-ANOM-1
+                       DISPLAY 'Rupture de sequence fichier 1, ligne '
+                           CPT-LEC-1 ' : ' ENTREE1
+                   ELSE
+                       MOVE W-Fic1-RefCtr TO W-Fic1-Max-RefCtr
+                   END-IF
+
+                   IF ENTREE1 = W-Fic1-Prec-Ligne
+                       SET Anomalie-Detectee TO TRUE
+                       ADD 1 TO CPT-ANOM-1
+                       DISPLAY 'Doublon fichier 1, ligne '
+                           CPT-LEC-1 ' : ' ENTREE1
+                   END-IF
+
+                   MOVE ENTREE1       TO W-Fic1-Prec-Ligne
+               END-READ
+           END-PERFORM
+
+           CLOSE FIC1
+           .
+
+      ***********************
+       FIN-VALIDER-FICHIER-1. EXIT.
+      ***********************
+      *-----------------------------------------------------------------
+      *******************
+       VALIDER-FICHIER-2.
+      *******************
+
+           PERFORM UNTIL Lec-Fic-2-Fin-Oui
+               READ FIC2
+               AT END
+                   SET Lec-Fic-2-Fin-Oui TO TRUE
+               NOT AT END
+                   ADD 1 TO CPT-LEC-2
+                   MOVE ENTREE2(1:9) TO W-Fic2-RefCtr
+
+                   IF W-Fic2-RefCtr < W-Fic2-Max-RefCtr
+                       SET Anomalie-Detectee TO TRUE
+                       ADD 1 TO CPT-ANOM-2
+                       DISPLAY 'Rupture de sequence fichier 2, ligne '
+                           CPT-LEC-2 ' : ' ENTREE2
+                   ELSE
+                       MOVE W-Fic2-RefCtr TO W-Fic2-Max-RefCtr
+                   END-IF
+
+                   IF ENTREE2 = W-Fic2-Prec-Ligne
+                       SET Anomalie-Detectee TO TRUE
+                       ADD 1 TO CPT-ANOM-2
+                       DISPLAY 'Doublon fichier 2, ligne '
+                           CPT-LEC-2 ' : ' ENTREE2
+                   END-IF
+
+                   MOVE ENTREE2       TO W-Fic2-Prec-Ligne
+               END-READ
+           END-PERFORM
+
+           CLOSE FIC2
+           .
+
+      ***********************
+       FIN-VALIDER-FICHIER-2. EXIT.
+      ***********************
+      *-----------------------------------------------------------------
+      ******
+       FIN.
+      ******
+
+           DISPLAY "Nombre d'enregistrements lus en 1 : " CPT-LEC-1
+           DISPLAY "Nombre d'enregistrements lus en 2 : " CPT-LEC-2
+
+           IF Anomalie-Detectee
+               DISPLAY '***********************************************'
+               DISPLAY '*** LOT REJETE - ne pas lancer Appariement  ***'
+               DISPLAY '***********************************************'
+               DISPLAY 'Anomalies fichier 1 : ' CPT-ANOM-1
+               DISPLAY 'Anomalies fichier 2 : ' CPT-ANOM-2
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY 'Controle de tri OK : FIC1 et FIC2 sont valides'
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           .
+
+      ******
+       FIN-FIN. EXIT.
+      ******
+      *-----------------------------------------------------------------
