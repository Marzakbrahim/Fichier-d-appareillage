@@ -8,37 +8,99 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
+      * Les chemins sont résolus à l'exécution dans BUILD-CHEMINS
+      * (paragraphe INITIALISATION) à partir de variables
+      * d'environnement de type JCL-DD, ce qui permet à
+      * l'exploitation de pointer un lancement donné vers d'autres
+      * répertoires d'entrée/sortie sans recompiler le programme.
+
            SELECT FIC1                  ASSIGN TO
-                "C:/Users/HP/Downloads/FIC1.txt"
+                DYNAMIC W-Chemin-Fic1
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS L-Fst-In-1.
 
            SELECT FIC2                  ASSIGN TO
-               "C:/Users/HP/Downloads/FIC2.txt"
+               DYNAMIC W-Chemin-Fic2
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS L-Fst-In-2.
 
            SELECT 1PAS2                 ASSIGN TO
-           "C:/Users/HP/Downloads/Fic1non2.txt"
+           DYNAMIC W-Chemin-1Pas2
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS L-Fst-Out-1.
 
            SELECT 2PAS1                 ASSIGN TO
-           "C:/Users/HP/Downloads/Fic2non1.txt"
+           DYNAMIC W-Chemin-2Pas1
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS L-Fst-Out-2.
 
            SELECT SOR                   ASSIGN TO
-           "C:/Users/HP/Downloads/Fic1et2.txt"
+           DYNAMIC W-Chemin-Sor
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS L-Fst-Out.
 
            SELECT ERR                   ASSIGN TO
-           "C:/Users/HP/Downloads/Fic-Err.txt"
+           DYNAMIC W-Chemin-Err
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS L-Fst-Err
            .
 
+      * Fichier de checkpoint/reprise (voir REDEMARRER, ECRIRE-CHECKPOINT)
+
+           SELECT CHECKPOINT            ASSIGN TO
+           DYNAMIC W-Chemin-Ckpt
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst-Ckpt
+           .
+
+      * Rapport de contrôle des totaux, écrit par FIN (voir ECRIRE-RAPPORT)
+
+           SELECT RAPPORT               ASSIGN TO
+           DYNAMIC W-Chemin-Rap
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst-Rap
+           .
+
+      * Comptage des appariements par contrat (RefCtr), une ligne par
+      * contrat rencontré en fichier 1 (voir ECRIRE-LIGNE-COMPTAGE),
+      * pour repérer les contrats à zéro ou à plusieurs identifiants
+
+           SELECT COMPTE                ASSIGN TO
+           DYNAMIC W-Chemin-Compte
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst-Compte
+           .
+
+      * Fichiers de travail temporaires utilisés par TRONQUER-SORTIES
+      * (voir REDEMARRER) pour ramener chaque sortie ci-dessus au
+      * nombre d'enregistrements couvert par le checkpoint avant de
+      * reprendre en extension
+
+           SELECT 1PAS2-TMP             ASSIGN TO
+           DYNAMIC W-Chemin-1Pas2-Tmp
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst-Out-1-Tmp.
+
+           SELECT 2PAS1-TMP             ASSIGN TO
+           DYNAMIC W-Chemin-2Pas1-Tmp
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst-Out-2-Tmp.
+
+           SELECT SOR-TMP               ASSIGN TO
+           DYNAMIC W-Chemin-Sor-Tmp
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst-Out-Tmp.
+
+           SELECT ERR-TMP               ASSIGN TO
+           DYNAMIC W-Chemin-Err-Tmp
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst-Err-Tmp.
+
+           SELECT COMPTE-TMP            ASSIGN TO
+           DYNAMIC W-Chemin-Compte-Tmp
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst-Compte-Tmp.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -54,18 +116,96 @@
        FD 2PAS1.
        01 SORTIE-2PAS1                       PIC X(19).
 
+      * Enregistrement d'appariement : référence et situation côté
+      * contrat (fichier 1) et code identifiant et situation côté
+      * identifiant (fichier 2), pour ne pas perdre le Sit-Ctr en
+      * aval (voir APPARIEMENT)
+
        FD SOR.
-       01 SORTIE                             PIC X(19).
+       01 SORTIE.
+           05 SORTIE-REFCTR                  PIC X(9).
+           05 FILLER                         PIC X.
+           05 SORTIE-SIT-CTR                 PIC X.
+           05 FILLER                         PIC X.
+           05 SORTIE-CODIDT                  PIC 9(7).
+           05 FILLER                         PIC X.
+           05 SORTIE-SIT-IDT                 PIC X.
+
+      * Un enregistrement structuré par erreur : code numérique, numéro
+      * du fichier source, numéro de ligne et enregistrement brut en
+      * fichiers séparés, pour permettre un traitement mécanique du
+      * fichier d'erreurs (voir ECR-FICHIER-ERR-1/ECR-FICHIER-ERR-2)
 
        FD ERR.
        01 ERREUR.
-           05 ERREURS                            OCCURS 2.
-               10 MESS-ERR                       PIC X(16).
-               10 TYP                            PIC X.
-               10 MESS-ENT                       PIC X(31).
-               10 NUM-ENT                        PIC X(10).
-               10 DEUX-PTS                       PIC X(3).
-               10 ENR                            PIC X(19).
+           05 ERR-CODE                        PIC 9.
+           05 ERR-NUM-FICHIER                 PIC 9.
+           05 ERR-NUM-LIGNE                   PIC 9(10).
+           05 ERR-ENR                         PIC X(19).
+
+      * Enregistrement de checkpoint : compteurs, indicateurs et
+      * dernier couple d'enregistrements lus, pour permettre une
+      * reprise sans tout relire depuis le début
+
+       FD CHECKPOINT.
+       01 CKPT-REC.
+           05 CKPT-CPT-LEC-1                     PIC 9(10).
+           05 CKPT-CPT-LEC-2                     PIC 9(10).
+           05 CKPT-CPT-ECR-1PAS2                 PIC 9(10).
+           05 CKPT-CPT-ECR-2PAS1                 PIC 9(10).
+           05 CKPT-CPT-ECR                       PIC 9(10).
+           05 CKPT-CPT-ECR-ERR                   PIC 9(10).
+           05 CKPT-LEC-FIC-1-FIN                 PIC 9.
+           05 CKPT-LEC-FIC-2-FIN                 PIC 9.
+           05 CKPT-APPAR                         PIC 9.
+           05 CKPT-DERN-LEC                      PIC 9.
+           05 CKPT-W-FIC1                        PIC X(11).
+           05 CKPT-W-FIC2                        PIC X(19).
+           05 CKPT-FIC1-MAX-REFCTR              PIC X(9).
+           05 CKPT-FIC2-MAX-REFCTR              PIC X(9).
+           05 CKPT-MATCH-CTR-CRS                 PIC 9(10).
+           05 CKPT-MATCH-CTR-RSL                 PIC 9(10).
+           05 CKPT-MATCH-CTR-SPD                 PIC 9(10).
+           05 CKPT-MATCH-IDT-CRS                 PIC 9(10).
+           05 CKPT-MATCH-IDT-RSL                 PIC 9(10).
+           05 CKPT-MATCH-IDT-SPD                 PIC 9(10).
+           05 CKPT-RUN-DATE                      PIC X(8).
+           05 CKPT-CPT-REFCTR-VAL                 PIC X(9).
+           05 CKPT-CPT-REFCTR-NB                  PIC 9(5).
+           05 CKPT-CPT-ECR-CPT                    PIC 9(10).
+
+      * Enregistrement du rapport de contrôle (une ligne de texte)
+
+       FD RAPPORT.
+       01 LIGNE-RAP                          PIC X(100).
+
+      * Enregistrement de comptage par contrat : référence et nombre
+      * d'identifiants appariés à cette référence (voir APPARIEMENT,
+      * TRAITEMENT et ECRIRE-LIGNE-COMPTAGE)
+
+       FD COMPTE.
+       01 COMPTAGE-REC.
+           05 COMPTAGE-REFCTR                PIC X(9).
+           05 FILLER                         PIC X.
+           05 COMPTAGE-NB                    PIC 9(5).
+
+      * Fichiers de travail temporaires, mêmes gabarits que les sorties
+      * ci-dessus (voir TRONQUER-SORTIES)
+
+       FD 1PAS2-TMP.
+       01 SORTIE-1PAS2-TMP                   PIC X(11).
+
+       FD 2PAS1-TMP.
+       01 SORTIE-2PAS1-TMP                   PIC X(19).
+
+       FD SOR-TMP.
+       01 SORTIE-TMP                         PIC X(21).
+
+       FD ERR-TMP.
+       01 ERREUR-TMP                         PIC X(31).
+
+       FD COMPTE-TMP.
+       01 COMPTAGE-REC-TMP                   PIC X(15).
 
        WORKING-STORAGE SECTION.
 
@@ -77,6 +217,72 @@
        01 L-Fst-Out-2                            PIC 99.
        01 L-Fst-Out                              PIC 99.
        01 L-Fst-Err                              PIC 99.
+       01 L-Fst-Ckpt                             PIC 99.
+       01 L-Fst-Rap                              PIC 99.
+       01 L-Fst-Compte                           PIC 99.
+       01 L-Fst-Out-1-Tmp                        PIC 99.
+       01 L-Fst-Out-2-Tmp                        PIC 99.
+       01 L-Fst-Out-Tmp                          PIC 99.
+       01 L-Fst-Err-Tmp                          PIC 99.
+       01 L-Fst-Compte-Tmp                       PIC 99.
+
+      * Chemins des fichiers, construits à l'exécution dans
+      * BUILD-CHEMINS à partir des répertoires DD passés en variables
+      * d'environnement (voir INITIALISATION) ; répertoire par défaut
+      * "." si la variable d'environnement n'est pas positionnée
+
+       01 W-Rep-Fic1                             PIC X(180).
+       01 W-Rep-Fic2                             PIC X(180).
+       01 W-Rep-1Pas2                            PIC X(180).
+       01 W-Rep-2Pas1                            PIC X(180).
+       01 W-Rep-Sor                              PIC X(180).
+       01 W-Rep-Err                              PIC X(180).
+       01 W-Rep-Ckpt                             PIC X(180).
+       01 W-Rep-Rap                              PIC X(180).
+       01 W-Rep-Compte                           PIC X(180).
+
+       01 W-Chemin-Fic1                          PIC X(200).
+       01 W-Chemin-Fic2                          PIC X(200).
+       01 W-Chemin-1Pas2                         PIC X(200).
+       01 W-Chemin-2Pas1                         PIC X(200).
+       01 W-Chemin-Sor                           PIC X(200).
+       01 W-Chemin-Err                           PIC X(200).
+       01 W-Chemin-Ckpt                          PIC X(200).
+       01 W-Chemin-Rap                           PIC X(200).
+       01 W-Chemin-Compte                        PIC X(200).
+
+      * Chemins des fichiers de travail temporaires utilisés par
+      * TRONQUER-SORTIES pour ramener chaque sortie au nombre
+      * d'enregistrements réellement couvert par le checkpoint avant
+      * de reprendre en extension (voir REDEMARRER)
+
+       01 W-Chemin-1Pas2-Tmp                     PIC X(210).
+       01 W-Chemin-2Pas1-Tmp                     PIC X(210).
+       01 W-Chemin-Sor-Tmp                       PIC X(210).
+       01 W-Chemin-Err-Tmp                       PIC X(210).
+       01 W-Chemin-Compte-Tmp                    PIC X(210).
+
+      * Date du run (AAAAMMJJ), insérée dans le nom des quatre fichiers
+      * de sortie et du rapport pour archiver un historique au lieu
+      * d'écraser le run de la veille (voir BUILD-CHEMINS). Fixée à la
+      * date du jour au démarrage normal, ou reprise du checkpoint lors
+      * d'un redémarrage pour continuer à écrire dans les fichiers du
+      * run interrompu même si la reprise a lieu le lendemain
+
+       01 W-Run-Date                             PIC X(8).
+
+      * Fréquence d'écriture du checkpoint (nombre total de lectures
+      * fichier 1 + fichier 2 entre deux checkpoints)
+
+       01 W-Ckpt-Frequence                       PIC 9(10) VALUE 10000.
+       01 W-Ckpt-Total-Lec                       PIC 9(10).
+
+      * Indique si le programme démarre à froid ou reprend sur un
+      * checkpoint laissé par un run précédent qui a abendé
+
+       01 Redemarrage                   PIC 9.
+           88 Redemarrage-Oui           VALUE 1.
+           88 Redemarrage-Non           VALUE 0.
 
       * Structures fichiers en entrée
 
@@ -98,6 +304,18 @@
                88 W-Fic2-Sit-Idt-Rsl             VALUE 'R'.
                88 W-Fic2-Sit-Idt-Spd             VALUE 'S'.
 
+      * Plus grande RefCtr valide vue jusqu'ici dans chaque fichier,
+      * pour détecter les ruptures de séquence (fichiers censés
+      * arriver triés croissant). C'est un maximum glissant et non la
+      * simple RefCtr précédente : il n'avance QUE quand la nouvelle
+      * RefCtr n'est pas elle-même en rupture, sinon une deuxième
+      * rupture qui reviendrait après un enregistrement déjà signalé
+      * en anomalie passerait inaperçue (comparée à la valeur fautive
+      * au lieu du vrai maximum)
+
+       01 W-Fic1-Max-RefCtr                PIC X(9) VALUE LOW-VALUES.
+       01 W-Fic2-Max-RefCtr                PIC X(9) VALUE LOW-VALUES.
+
       * Booléens test fin de lecture des fichiers
 
        01 Lec-Fic-1-Fin                 PIC 9.
@@ -121,6 +339,8 @@
            88 RefCtr-Vide              VALUE 1.
            88 Ctr-Non-CRS              VALUE 2.
            88 Idt-Non-CRS              VALUE 3.
+           88 Rupture-Sequence         VALUE 4.
+           88 CodIdt-Invalide          VALUE 5.
 
       * Booléens qui détecte les erreurs non passantes dans le fichier 1
       * et dans le fichier 2 et un qui dit si on est dans un cas passant
@@ -153,6 +373,51 @@
        01 CPT-ECR                       PIC 9(10).
        01 CPT-ECR-ERR                   PIC 9(10).
 
+      * VALUE ZERO explicite : sans elle, ce compteur peut contenir des
+      * octets non imprimables au tout premier WRITE CKPT-REC (avant
+      * la premiere ligne de comptage), ce que les autres CPT-ECR-*
+      * ci-dessus n'atteignent jamais car ils sont deja incrementes
+      * avant d'etre ecrits pour la premiere fois
+
+       01 CPT-ECR-CPT                   PIC 9(10) VALUE ZERO.
+
+      * Compteur de travail pour TRONQUER-SORTIES (voir REDEMARRER)
+
+       01 W-Tronq-Cpt                   PIC 9(10).
+
+      * Compteurs d'appariements par code situation (C/R/S), coté
+      * contrat (Sit-Ctr) et coté identifiant (Sit-Idt), pour le
+      * rapport de contrôle (voir RAPPORT)
+
+       01 CPT-MATCH-CTR-CRS             PIC 9(10).
+       01 CPT-MATCH-CTR-RSL             PIC 9(10).
+       01 CPT-MATCH-CTR-SPD             PIC 9(10).
+       01 CPT-MATCH-IDT-CRS             PIC 9(10).
+       01 CPT-MATCH-IDT-RSL             PIC 9(10).
+       01 CPT-MATCH-IDT-SPD             PIC 9(10).
+
+      * Contrat (RefCtr) actuellement compté et son nombre d'identiants
+      * appariés jusqu'ici ; une ligne est écrite dans COMPTE (voir
+      * ECRIRE-LIGNE-COMPTAGE) à chaque changement de RefCtr en
+      * fichier 1, donc y compris pour un contrat à zéro appariement
+
+       01 W-Cpt-RefCtr-Val              PIC X(9) VALUE LOW-VALUES.
+       01 W-Cpt-RefCtr-Nb               PIC 9(5).
+
+      * Taux d'appariement (CPT-ECR rapporté à CPT-LEC-1 et CPT-LEC-2)
+
+       01 W-Taux-Fic1                   PIC 999V99.
+       01 W-Taux-Fic2                   PIC 999V99.
+
+      * Formats édités des taux ci-dessus pour le rapport : V est un
+      * point décimal implicite (aucune position de stockage), donc
+      * l'écrire tel quel dans LIGNE-RAP concaténerait les chiffres
+      * sans séparateur (ex. 100.00% -> "10000") ; ZZ9.99 matérialise
+      * le point avant la concaténation dans ECRIRE-RAPPORT
+
+       01 W-Taux-Fic1-Edit              PIC ZZ9.99.
+       01 W-Taux-Fic2-Edit              PIC ZZ9.99.
+
        PROCEDURE DIVISION.
 
       ****************
@@ -164,6 +429,15 @@
            PERFORM UNTIL Lec-Fic-1-Fin-Oui AND Lec-Fic-2-Fin-Oui
                PERFORM CONTROLE    THRU FIN-CONTROLE
                PERFORM TRAITEMENT  THRU FIN-TRAITEMENT
+
+      * Checkpoint périodique (toutes les W-Ckpt-Frequence lectures
+      * cumulées) pour permettre une reprise sans tout relire en cas
+      * d'abend
+
+               COMPUTE W-Ckpt-Total-Lec = CPT-LEC-1 + CPT-LEC-2
+               IF FUNCTION MOD(W-Ckpt-Total-Lec, W-Ckpt-Frequence) = 0
+                   PERFORM ECRIRE-CHECKPOINT THRU FIN-ECRIRE-CHECKPOINT
+               END-IF
            END-PERFORM
 
            PERFORM FIN              THRU FIN-FIN
@@ -203,6 +477,13 @@
                       CPT-ECR-2PAS1
                       CPT-ECR
                       CPT-ECR-ERR
+                      CPT-MATCH-CTR-CRS
+                      CPT-MATCH-CTR-RSL
+                      CPT-MATCH-CTR-SPD
+                      CPT-MATCH-IDT-CRS
+                      CPT-MATCH-IDT-RSL
+                      CPT-MATCH-IDT-SPD
+                      W-Cpt-RefCtr-Nb
 
            SET Lec-Fic-1-Fin-Non TO TRUE
            SET Lec-Fic-2-Fin-Non TO TRUE
@@ -212,30 +493,615 @@
            SET Cas-Passant       TO TRUE
            SET Dern-Lec-1        TO TRUE
 
+      * Résolution du chemin du checkpoint, puis date du run (celle du
+      * jour par défaut, remplacée par celle du checkpoint si on
+      * redémarre un run interrompu) avant de résoudre les chemins des
+      * fichiers archivés par date, et enfin résolution des chemins
+      * des autres fichiers à partir des répertoires DD passés en
+      * variables d'environnement
+
+           PERFORM BUILD-CHEMIN-CKPT THRU FIN-BUILD-CHEMIN-CKPT
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO W-Run-Date
+
+      * On regarde si un checkpoint d'un run précédent (abendé) existe
+
+           PERFORM DETECTER-REDEMARRAGE THRU FIN-DETECTER-REDEMARRAGE
+
+           PERFORM BUILD-CHEMINS THRU FIN-BUILD-CHEMINS
+
+           IF Redemarrage-Oui
+               PERFORM REDEMARRER THRU FIN-REDEMARRER
+           ELSE
+
       * Ouverture des fichiers
 
-           OPEN INPUT   FIC1
-           OPEN INPUT   FIC2
-           OPEN OUTPUT  1PAS2
-           OPEN OUTPUT  2PAS1
-           OPEN OUTPUT  SOR
-           OPEN OUTPUT  ERR
+               OPEN INPUT   FIC1
+               OPEN INPUT   FIC2
+               OPEN OUTPUT  1PAS2
+               OPEN OUTPUT  2PAS1
+               OPEN OUTPUT  SOR
+               OPEN OUTPUT  ERR
+               OPEN OUTPUT  COMPTE
 
       * Première lecture des deux fichiers
 
-           PERFORM LECTURE-FICHIER-1 THRU FIN-LECTURE-FICHIER-1
-           MOVE ENTREE1 TO W-Fic1
-           PERFORM CONTROLE          THRU FIN-CONTROLE
+               PERFORM LECTURE-FICHIER-1 THRU FIN-LECTURE-FICHIER-1
+               MOVE ENTREE1 TO W-Fic1
 
-           PERFORM LECTURE-FICHIER-2 THRU FIN-LECTURE-FICHIER-2
-           MOVE ENTREE2 TO W-Fic2
+      * Le comptage par contrat démarre sur le premier RefCtr lu
+
+               MOVE W-Fic1-RefCtr TO W-Cpt-RefCtr-Val
 
+               PERFORM CONTROLE          THRU FIN-CONTROLE
+
+               PERFORM LECTURE-FICHIER-2 THRU FIN-LECTURE-FICHIER-2
+               MOVE ENTREE2 TO W-Fic2
+
+           END-IF
            .
 
       ********************
        FIN-INITIALISATION. EXIT.
       ********************
       *-----------------------------------------------------------------
+      ****************
+       BUILD-CHEMINS.
+      ****************
+
+      * Chaque fichier a son propre "DD" (variable d'environnement
+      * désignant le répertoire à utiliser), sur le modèle d'une carte
+      * JCL //ddname DD DSN=... . Répertoire "." par défaut si la
+      * variable n'est pas positionnée, pour continuer à fonctionner
+      * sans configuration particulière.
+
+           MOVE SPACES TO W-Rep-Fic1
+           ACCEPT W-Rep-Fic1  FROM ENVIRONMENT "APPAR_FIC1_DIR"
+           IF W-Rep-Fic1 = SPACES
+               MOVE '.' TO W-Rep-Fic1
+           END-IF
+
+           MOVE SPACES TO W-Rep-Fic2
+           ACCEPT W-Rep-Fic2  FROM ENVIRONMENT "APPAR_FIC2_DIR"
+           IF W-Rep-Fic2 = SPACES
+               MOVE '.' TO W-Rep-Fic2
+           END-IF
+
+           MOVE SPACES TO W-Rep-1Pas2
+           ACCEPT W-Rep-1Pas2 FROM ENVIRONMENT "APPAR_OUT1_DIR"
+           IF W-Rep-1Pas2 = SPACES
+               MOVE '.' TO W-Rep-1Pas2
+           END-IF
+
+           MOVE SPACES TO W-Rep-2Pas1
+           ACCEPT W-Rep-2Pas1 FROM ENVIRONMENT "APPAR_OUT2_DIR"
+           IF W-Rep-2Pas1 = SPACES
+               MOVE '.' TO W-Rep-2Pas1
+           END-IF
+
+           MOVE SPACES TO W-Rep-Sor
+           ACCEPT W-Rep-Sor   FROM ENVIRONMENT "APPAR_SOR_DIR"
+           IF W-Rep-Sor = SPACES
+               MOVE '.' TO W-Rep-Sor
+           END-IF
+
+           MOVE SPACES TO W-Rep-Err
+           ACCEPT W-Rep-Err   FROM ENVIRONMENT "APPAR_ERR_DIR"
+           IF W-Rep-Err = SPACES
+               MOVE '.' TO W-Rep-Err
+           END-IF
+
+           MOVE SPACES TO W-Rep-Rap
+           ACCEPT W-Rep-Rap   FROM ENVIRONMENT "APPAR_RAP_DIR"
+           IF W-Rep-Rap = SPACES
+               MOVE '.' TO W-Rep-Rap
+           END-IF
+
+           MOVE SPACES TO W-Rep-Compte
+           ACCEPT W-Rep-Compte FROM ENVIRONMENT "APPAR_CPT_DIR"
+           IF W-Rep-Compte = SPACES
+               MOVE '.' TO W-Rep-Compte
+           END-IF
+
+           MOVE SPACES TO W-Chemin-Fic1
+           STRING FUNCTION TRIM(W-Rep-Fic1) DELIMITED BY SIZE
+                  '/FIC1.txt'                  DELIMITED BY SIZE
+                  INTO W-Chemin-Fic1
+           END-STRING
+
+           MOVE SPACES TO W-Chemin-Fic2
+           STRING FUNCTION TRIM(W-Rep-Fic2) DELIMITED BY SIZE
+                  '/FIC2.txt'                  DELIMITED BY SIZE
+                  INTO W-Chemin-Fic2
+           END-STRING
+
+      * Les quatre fichiers de sortie et le rapport sont archivés avec
+      * la date du run dans leur nom (W-Run-Date, fixée dans
+      * INITIALISATION avant l'appel à ce paragraphe) pour garder un
+      * historique jour par jour au lieu d'écraser le run de la veille
+
+           MOVE SPACES TO W-Chemin-1Pas2
+           STRING FUNCTION TRIM(W-Rep-1Pas2) DELIMITED BY SIZE
+                  '/Fic1non2_'                 DELIMITED BY SIZE
+                  W-Run-Date                   DELIMITED BY SIZE
+                  '.txt'                       DELIMITED BY SIZE
+                  INTO W-Chemin-1Pas2
+           END-STRING
+
+           MOVE SPACES TO W-Chemin-2Pas1
+           STRING FUNCTION TRIM(W-Rep-2Pas1) DELIMITED BY SIZE
+                  '/Fic2non1_'                 DELIMITED BY SIZE
+                  W-Run-Date                   DELIMITED BY SIZE
+                  '.txt'                       DELIMITED BY SIZE
+                  INTO W-Chemin-2Pas1
+           END-STRING
+
+           MOVE SPACES TO W-Chemin-Sor
+           STRING FUNCTION TRIM(W-Rep-Sor) DELIMITED BY SIZE
+                  '/Fic1et2_'                  DELIMITED BY SIZE
+                  W-Run-Date                   DELIMITED BY SIZE
+                  '.txt'                       DELIMITED BY SIZE
+                  INTO W-Chemin-Sor
+           END-STRING
+
+           MOVE SPACES TO W-Chemin-Err
+           STRING FUNCTION TRIM(W-Rep-Err) DELIMITED BY SIZE
+                  '/Fic-Err_'                  DELIMITED BY SIZE
+                  W-Run-Date                   DELIMITED BY SIZE
+                  '.txt'                       DELIMITED BY SIZE
+                  INTO W-Chemin-Err
+           END-STRING
+
+           MOVE SPACES TO W-Chemin-Rap
+           STRING FUNCTION TRIM(W-Rep-Rap) DELIMITED BY SIZE
+                  '/Rapport_'                  DELIMITED BY SIZE
+                  W-Run-Date                   DELIMITED BY SIZE
+                  '.txt'                       DELIMITED BY SIZE
+                  INTO W-Chemin-Rap
+           END-STRING
+
+           MOVE SPACES TO W-Chemin-Compte
+           STRING FUNCTION TRIM(W-Rep-Compte) DELIMITED BY SIZE
+                  '/Comptage_'                 DELIMITED BY SIZE
+                  W-Run-Date                   DELIMITED BY SIZE
+                  '.txt'                       DELIMITED BY SIZE
+                  INTO W-Chemin-Compte
+           END-STRING
+
+      * Chemins des fichiers de travail temporaires (voir
+      * TRONQUER-SORTIES), à côté de chaque sortie qu'ils tronquent
+
+           MOVE SPACES TO W-Chemin-1Pas2-Tmp
+           STRING FUNCTION TRIM(W-Chemin-1Pas2) DELIMITED BY SIZE
+                  '.tmp'                        DELIMITED BY SIZE
+                  INTO W-Chemin-1Pas2-Tmp
+           END-STRING
+
+           MOVE SPACES TO W-Chemin-2Pas1-Tmp
+           STRING FUNCTION TRIM(W-Chemin-2Pas1) DELIMITED BY SIZE
+                  '.tmp'                        DELIMITED BY SIZE
+                  INTO W-Chemin-2Pas1-Tmp
+           END-STRING
+
+           MOVE SPACES TO W-Chemin-Sor-Tmp
+           STRING FUNCTION TRIM(W-Chemin-Sor)   DELIMITED BY SIZE
+                  '.tmp'                        DELIMITED BY SIZE
+                  INTO W-Chemin-Sor-Tmp
+           END-STRING
+
+           MOVE SPACES TO W-Chemin-Err-Tmp
+           STRING FUNCTION TRIM(W-Chemin-Err)   DELIMITED BY SIZE
+                  '.tmp'                        DELIMITED BY SIZE
+                  INTO W-Chemin-Err-Tmp
+           END-STRING
+
+           MOVE SPACES TO W-Chemin-Compte-Tmp
+           STRING FUNCTION TRIM(W-Chemin-Compte) DELIMITED BY SIZE
+                  '.tmp'                         DELIMITED BY SIZE
+                  INTO W-Chemin-Compte-Tmp
+           END-STRING
+           .
+
+      ********************
+       FIN-BUILD-CHEMINS. EXIT.
+      ********************
+      *-----------------------------------------------------------------
+      *********************
+       BUILD-CHEMIN-CKPT.
+      *********************
+
+      * Résolu séparément et avant les autres chemins : le fichier de
+      * checkpoint n'est pas archivé par date (son nom doit rester
+      * stable pour qu'un redémarrage le retrouve), et sa lecture sert
+      * justement à déterminer la date à utiliser pour les chemins
+      * archivés (voir INITIALISATION et DETECTER-REDEMARRAGE)
+
+           MOVE SPACES TO W-Rep-Ckpt
+           ACCEPT W-Rep-Ckpt  FROM ENVIRONMENT "APPAR_CKPT_DIR"
+           IF W-Rep-Ckpt = SPACES
+               MOVE '.' TO W-Rep-Ckpt
+           END-IF
+
+           MOVE SPACES TO W-Chemin-Ckpt
+           STRING FUNCTION TRIM(W-Rep-Ckpt) DELIMITED BY SIZE
+                  '/Appariement.ckpt'          DELIMITED BY SIZE
+                  INTO W-Chemin-Ckpt
+           END-STRING
+           .
+
+      *************************
+       FIN-BUILD-CHEMIN-CKPT. EXIT.
+      *************************
+      *-----------------------------------------------------------------
+      *********************
+       DETECTER-REDEMARRAGE.
+      *********************
+
+      * Un checkpoint existe et contient un enregistrement si un run
+      * précédent a abendé en cours de route ; s'il est vide ou
+      * absent, on démarre normalement
+
+           SET Redemarrage-Non TO TRUE
+
+           OPEN INPUT CHECKPOINT
+           IF L-Fst-Ckpt = ZERO
+               READ CHECKPOINT
+               IF L-Fst-Ckpt = ZERO
+                   SET Redemarrage-Oui TO TRUE
+                   MOVE CKPT-CPT-LEC-1           TO CPT-LEC-1
+                   MOVE CKPT-CPT-LEC-2           TO CPT-LEC-2
+                   MOVE CKPT-CPT-ECR-1PAS2       TO CPT-ECR-1PAS2
+                   MOVE CKPT-CPT-ECR-2PAS1       TO CPT-ECR-2PAS1
+                   MOVE CKPT-CPT-ECR             TO CPT-ECR
+                   MOVE CKPT-CPT-ECR-ERR         TO CPT-ECR-ERR
+                   MOVE CKPT-LEC-FIC-1-FIN       TO Lec-Fic-1-Fin
+                   MOVE CKPT-LEC-FIC-2-FIN       TO Lec-Fic-2-Fin
+                   MOVE CKPT-APPAR               TO Appar
+                   MOVE CKPT-DERN-LEC            TO Dern-Lec
+                   MOVE CKPT-W-FIC1              TO W-Fic1
+                   MOVE CKPT-W-FIC2              TO W-Fic2
+                   MOVE CKPT-FIC1-MAX-REFCTR    TO W-Fic1-Max-RefCtr
+                   MOVE CKPT-FIC2-MAX-REFCTR    TO W-Fic2-Max-RefCtr
+                   MOVE CKPT-MATCH-CTR-CRS       TO CPT-MATCH-CTR-CRS
+                   MOVE CKPT-MATCH-CTR-RSL       TO CPT-MATCH-CTR-RSL
+                   MOVE CKPT-MATCH-CTR-SPD       TO CPT-MATCH-CTR-SPD
+                   MOVE CKPT-MATCH-IDT-CRS       TO CPT-MATCH-IDT-CRS
+                   MOVE CKPT-MATCH-IDT-RSL       TO CPT-MATCH-IDT-RSL
+                   MOVE CKPT-MATCH-IDT-SPD       TO CPT-MATCH-IDT-SPD
+                   MOVE CKPT-RUN-DATE            TO W-Run-Date
+                   MOVE CKPT-CPT-REFCTR-VAL       TO W-Cpt-RefCtr-Val
+                   MOVE CKPT-CPT-REFCTR-NB        TO W-Cpt-RefCtr-Nb
+                   MOVE CKPT-CPT-ECR-CPT          TO CPT-ECR-CPT
+               END-IF
+               CLOSE CHECKPOINT
+           END-IF
+           .
+
+      *************************
+       FIN-DETECTER-REDEMARRAGE. EXIT.
+      *************************
+      *-----------------------------------------------------------------
+      ************
+       REDEMARRER.
+      ************
+
+      * On rouvre les fichiers d'entrée et on se replace juste après
+      * le dernier enregistrement déjà lu (compté dans le checkpoint),
+      * puis on rouvre les fichiers de sortie en mode extension pour
+      * ne pas perdre ce qui a déjà été écrit lors du run précédent
+
+           DISPLAY 'Reprise sur checkpoint : '
+           DISPLAY '  enregistrements deja lus fichier 1 = ' CPT-LEC-1
+           DISPLAY '  enregistrements deja lus fichier 2 = ' CPT-LEC-2
+
+           OPEN INPUT FIC1
+           OPEN INPUT FIC2
+
+           PERFORM SAUTER-FIC1 CPT-LEC-1 TIMES
+           PERFORM SAUTER-FIC2 CPT-LEC-2 TIMES
+
+           PERFORM TRONQUER-SORTIES THRU FIN-TRONQUER-SORTIES
+
+           OPEN EXTEND 1PAS2
+           OPEN EXTEND 2PAS1
+           OPEN EXTEND SOR
+           OPEN EXTEND ERR
+           OPEN EXTEND COMPTE
+           .
+
+      ****************
+       FIN-REDEMARRER. EXIT.
+      ****************
+      *-----------------------------------------------------------------
+      *******************
+       TRONQUER-SORTIES.
+      *******************
+
+      * Le checkpoint n'est écrit que tous les W-Ckpt-Frequence lectures
+      * combinées ; un abend entre deux checkpoints laisse sur disque
+      * des enregistrements de sortie au-delà de ce que le checkpoint a
+      * capturé (CPT-ECR-1PAS2/2PAS1/ECR/ECR-ERR/ECR-CPT), alors que les
+      * entrées ne sont repositionnées, elles, qu'au checkpoint
+      * (SAUTER-FIC1/SAUTER-FIC2 ci-dessus). Rouvrir directement en
+      * extension re-écrirait donc en double tout ce qui a été traité
+      * entre le dernier checkpoint et l'abend. On ramène chaque sortie
+      * au nombre d'enregistrements couvert par le checkpoint avant de
+      * rouvrir en extension : on recopie ses N premiers enregistrements
+      * dans un fichier de travail, on la retronque via OPEN OUTPUT, puis
+      * on la reconstruit à partir de ce fichier de travail
+
+           MOVE CPT-ECR-1PAS2 TO W-Tronq-Cpt
+           PERFORM TRONQUER-1PAS2 THRU FIN-TRONQUER-1PAS2
+
+           MOVE CPT-ECR-2PAS1 TO W-Tronq-Cpt
+           PERFORM TRONQUER-2PAS1 THRU FIN-TRONQUER-2PAS1
+
+           MOVE CPT-ECR TO W-Tronq-Cpt
+           PERFORM TRONQUER-SOR THRU FIN-TRONQUER-SOR
+
+           MOVE CPT-ECR-ERR TO W-Tronq-Cpt
+           PERFORM TRONQUER-ERR THRU FIN-TRONQUER-ERR
+
+           MOVE CPT-ECR-CPT TO W-Tronq-Cpt
+           PERFORM TRONQUER-COMPTE THRU FIN-TRONQUER-COMPTE
+           .
+
+      ***********************
+       FIN-TRONQUER-SORTIES. EXIT.
+      ***********************
+      *-----------------------------------------------------------------
+      ****************
+       TRONQUER-1PAS2.
+      ****************
+
+           OPEN INPUT 1PAS2
+           OPEN OUTPUT 1PAS2-TMP
+           PERFORM W-Tronq-Cpt TIMES
+               READ 1PAS2
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       WRITE SORTIE-1PAS2-TMP FROM SORTIE-1PAS2
+               END-READ
+           END-PERFORM
+           CLOSE 1PAS2
+           CLOSE 1PAS2-TMP
+
+           OPEN OUTPUT 1PAS2
+           OPEN INPUT 1PAS2-TMP
+           PERFORM UNTIL 1 = 2
+               READ 1PAS2-TMP
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       WRITE SORTIE-1PAS2 FROM SORTIE-1PAS2-TMP
+               END-READ
+           END-PERFORM
+           CLOSE 1PAS2
+           CLOSE 1PAS2-TMP
+           .
+
+      ********************
+       FIN-TRONQUER-1PAS2. EXIT.
+      ********************
+      *-----------------------------------------------------------------
+      ****************
+       TRONQUER-2PAS1.
+      ****************
+
+           OPEN INPUT 2PAS1
+           OPEN OUTPUT 2PAS1-TMP
+           PERFORM W-Tronq-Cpt TIMES
+               READ 2PAS1
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       WRITE SORTIE-2PAS1-TMP FROM SORTIE-2PAS1
+               END-READ
+           END-PERFORM
+           CLOSE 2PAS1
+           CLOSE 2PAS1-TMP
+
+           OPEN OUTPUT 2PAS1
+           OPEN INPUT 2PAS1-TMP
+           PERFORM UNTIL 1 = 2
+               READ 2PAS1-TMP
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       WRITE SORTIE-2PAS1 FROM SORTIE-2PAS1-TMP
+               END-READ
+           END-PERFORM
+           CLOSE 2PAS1
+           CLOSE 2PAS1-TMP
+           .
+
+      ********************
+       FIN-TRONQUER-2PAS1. EXIT.
+      ********************
+      *-----------------------------------------------------------------
+      **************
+       TRONQUER-SOR.
+      **************
+
+           OPEN INPUT SOR
+           OPEN OUTPUT SOR-TMP
+           PERFORM W-Tronq-Cpt TIMES
+               READ SOR
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       WRITE SORTIE-TMP FROM SORTIE
+               END-READ
+           END-PERFORM
+           CLOSE SOR
+           CLOSE SOR-TMP
+
+           OPEN OUTPUT SOR
+           OPEN INPUT SOR-TMP
+           PERFORM UNTIL 1 = 2
+               READ SOR-TMP
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       WRITE SORTIE FROM SORTIE-TMP
+               END-READ
+           END-PERFORM
+           CLOSE SOR
+           CLOSE SOR-TMP
+           .
+
+      ******************
+       FIN-TRONQUER-SOR. EXIT.
+      ******************
+      *-----------------------------------------------------------------
+      **************
+       TRONQUER-ERR.
+      **************
+
+           OPEN INPUT ERR
+           OPEN OUTPUT ERR-TMP
+           PERFORM W-Tronq-Cpt TIMES
+               READ ERR
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       WRITE ERREUR-TMP FROM ERREUR
+               END-READ
+           END-PERFORM
+           CLOSE ERR
+           CLOSE ERR-TMP
+
+           OPEN OUTPUT ERR
+           OPEN INPUT ERR-TMP
+           PERFORM UNTIL 1 = 2
+               READ ERR-TMP
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       WRITE ERREUR FROM ERREUR-TMP
+               END-READ
+           END-PERFORM
+           CLOSE ERR
+           CLOSE ERR-TMP
+           .
+
+      ******************
+       FIN-TRONQUER-ERR. EXIT.
+      ******************
+      *-----------------------------------------------------------------
+      *****************
+       TRONQUER-COMPTE.
+      *****************
+
+           OPEN INPUT COMPTE
+           OPEN OUTPUT COMPTE-TMP
+           PERFORM W-Tronq-Cpt TIMES
+               READ COMPTE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       WRITE COMPTAGE-REC-TMP FROM COMPTAGE-REC
+               END-READ
+           END-PERFORM
+           CLOSE COMPTE
+           CLOSE COMPTE-TMP
+
+           OPEN OUTPUT COMPTE
+           OPEN INPUT COMPTE-TMP
+           PERFORM UNTIL 1 = 2
+               READ COMPTE-TMP
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       WRITE COMPTAGE-REC FROM COMPTAGE-REC-TMP
+               END-READ
+           END-PERFORM
+           CLOSE COMPTE
+           CLOSE COMPTE-TMP
+           .
+
+      *********************
+       FIN-TRONQUER-COMPTE. EXIT.
+      *********************
+      *-----------------------------------------------------------------
+      ************
+       SAUTER-FIC1.
+      ************
+
+      * Relit et ignore un enregistrement déjà comptabilisé dans le
+      * checkpoint, sans retoucher aux compteurs ni aux booléens de
+      * fin de fichier (recalculés par LECTURE-FICHIER-1 par la suite)
+
+           READ FIC1
+           AT END
+               CONTINUE
+           END-READ
+           .
+
+      ****************
+       FIN-SAUTER-FIC1. EXIT.
+      ****************
+      *-----------------------------------------------------------------
+      ************
+       SAUTER-FIC2.
+      ************
+
+           READ FIC2
+           AT END
+               CONTINUE
+           END-READ
+           .
+
+      ****************
+       FIN-SAUTER-FIC2. EXIT.
+      ****************
+      *-----------------------------------------------------------------
+      ******************
+       ECRIRE-CHECKPOINT.
+      ******************
+
+      * Écrit l'état courant (compteurs, indicateurs, dernier couple
+      * d'enregistrements lus) pour permettre une reprise si le run
+      * abende avant la fin
+
+           MOVE CPT-LEC-1              TO CKPT-CPT-LEC-1
+           MOVE CPT-LEC-2              TO CKPT-CPT-LEC-2
+           MOVE CPT-ECR-1PAS2          TO CKPT-CPT-ECR-1PAS2
+           MOVE CPT-ECR-2PAS1          TO CKPT-CPT-ECR-2PAS1
+           MOVE CPT-ECR                TO CKPT-CPT-ECR
+           MOVE CPT-ECR-ERR            TO CKPT-CPT-ECR-ERR
+           MOVE Lec-Fic-1-Fin          TO CKPT-LEC-FIC-1-FIN
+           MOVE Lec-Fic-2-Fin          TO CKPT-LEC-FIC-2-FIN
+           MOVE Appar                  TO CKPT-APPAR
+           MOVE Dern-Lec               TO CKPT-DERN-LEC
+           MOVE W-Fic1                 TO CKPT-W-FIC1
+           MOVE W-Fic2                 TO CKPT-W-FIC2
+           MOVE W-Fic1-Max-RefCtr     TO CKPT-FIC1-MAX-REFCTR
+           MOVE W-Fic2-Max-RefCtr     TO CKPT-FIC2-MAX-REFCTR
+           MOVE CPT-MATCH-CTR-CRS      TO CKPT-MATCH-CTR-CRS
+           MOVE CPT-MATCH-CTR-RSL      TO CKPT-MATCH-CTR-RSL
+           MOVE CPT-MATCH-CTR-SPD      TO CKPT-MATCH-CTR-SPD
+           MOVE CPT-MATCH-IDT-CRS      TO CKPT-MATCH-IDT-CRS
+           MOVE CPT-MATCH-IDT-RSL      TO CKPT-MATCH-IDT-RSL
+           MOVE CPT-MATCH-IDT-SPD      TO CKPT-MATCH-IDT-SPD
+           MOVE W-Run-Date             TO CKPT-RUN-DATE
+           MOVE W-Cpt-RefCtr-Val       TO CKPT-CPT-REFCTR-VAL
+           MOVE W-Cpt-RefCtr-Nb        TO CKPT-CPT-REFCTR-NB
+           MOVE CPT-ECR-CPT            TO CKPT-CPT-ECR-CPT
+
+           OPEN OUTPUT CHECKPOINT
+           WRITE CKPT-REC
+           IF L-Fst-Ckpt NOT = ZERO
+               DISPLAY 'Erreur ecriture checkpoint =' L-Fst-Ckpt
+           END-IF
+           CLOSE CHECKPOINT
+           .
+
+      **********************
+       FIN-ECRIRE-CHECKPOINT. EXIT.
+      **********************
+      *-----------------------------------------------------------------
       **********
        CONTROLE.
       **********
@@ -281,12 +1147,26 @@
                PERFORM ECR-FICHIER-ERR-1 THRU FIN-ECR-FICHIER-ERR-1
            END-IF
 
-      * Test erreur de type 1
+      * Test erreur de type 1, puis type 4 (rupture de séquence : le
+      * fichier doit arriver trié en RefCtr croissant) en ELSE de la
+      * RefCtr vide ci-dessus : sans cette exclusion, une RefCtr vide
+      * se compare toujours inférieure au maximum déjà atteint dès que
+      * celui-ci a dépassé LOW-VALUES, ce qui déclencherait aussi une
+      * fausse rupture de séquence pour le même enregistrement et
+      * doublerait son ERR
 
            IF W-Fic1-RefCtr = SPACE
                SET RefCtr-Vide TO TRUE
                SET Cas-Non-Pass-1 TO TRUE
                PERFORM ECR-FICHIER-ERR-1 THRU FIN-ECR-FICHIER-ERR-1
+           ELSE
+               IF W-Fic1-RefCtr < W-Fic1-Max-RefCtr
+                   SET Rupture-Sequence TO TRUE
+                   SET Cas-Non-Pass-1 TO TRUE
+                   PERFORM ECR-FICHIER-ERR-1 THRU FIN-ECR-FICHIER-ERR-1
+               ELSE
+                   MOVE W-Fic1-RefCtr TO W-Fic1-Max-RefCtr
+               END-IF
            END-IF
            .
 
@@ -311,10 +1191,35 @@
 
       * Test erreur de type 1
 
+      * Test erreur de type 1, puis type 4 (rupture de séquence : le
+      * fichier doit arriver trié en RefCtr croissant) en ELSE de la
+      * RefCtr vide ci-dessous : sans cette exclusion, une RefCtr vide
+      * se compare toujours inférieure au maximum déjà atteint dès que
+      * celui-ci a dépassé LOW-VALUES, ce qui déclencherait aussi une
+      * fausse rupture de séquence pour le même enregistrement et
+      * doublerait son ERR
+
            IF W-Fic2-RefCtr = SPACE
                SET RefCtr-Vide TO TRUE
                SET Cas-Non-Pass-2 TO TRUE
                PERFORM ECR-FICHIER-ERR-2 THRU FIN-ECR-FICHIER-ERR-2
+           ELSE
+               IF W-Fic2-RefCtr < W-Fic2-Max-RefCtr
+                   SET Rupture-Sequence TO TRUE
+                   SET Cas-Non-Pass-2 TO TRUE
+                   PERFORM ECR-FICHIER-ERR-2 THRU FIN-ECR-FICHIER-ERR-2
+               ELSE
+                   MOVE W-Fic2-RefCtr TO W-Fic2-Max-RefCtr
+               END-IF
+           END-IF
+
+      * Test erreur de type 5 (Code Identifiant non numerique ou nul :
+      * un tel enregistrement ne doit pas être apparié)
+
+           IF W-Fic2-CodIdt NOT NUMERIC OR W-Fic2-CodIdt = ZERO
+               SET CodIdt-Invalide TO TRUE
+               SET Cas-Non-Pass-2 TO TRUE
+               PERFORM ECR-FICHIER-ERR-2 THRU FIN-ECR-FICHIER-ERR-2
            END-IF
            .
 
@@ -328,12 +1233,10 @@
 
            INITIALIZE ERREUR
 
-           MOVE 'Erreur de type ' TO MESS-ERR(1)
-           MOVE Type-Err TO TYP(1)
-           MOVE ' dans le fichier 1, a la ligne ' TO MESS-ENT(1)
-           MOVE CPT-LEC-1 TO NUM-ENT(1)
-           MOVE ' : ' TO DEUX-PTS(1)
-           MOVE W-Fic1 TO ENR(1)
+           MOVE Type-Err   TO ERR-CODE
+           MOVE 1          TO ERR-NUM-FICHIER
+           MOVE CPT-LEC-1  TO ERR-NUM-LIGNE
+           MOVE W-Fic1     TO ERR-ENR
            WRITE ERREUR
            IF L-Fst-Err NOT = ZERO
                DISPLAY 'Erreur ecriture fichier erreur =' L-Fst-Err
@@ -351,12 +1254,10 @@
 
            INITIALIZE ERREUR
 
-           MOVE 'Erreur de type ' TO MESS-ERR(2)
-           MOVE Type-Err TO TYP(2)
-           MOVE ' dans le fichier 2, a la ligne ' TO MESS-ENT(2)
-           MOVE CPT-LEC-2 TO NUM-ENT(2)
-           MOVE ' : ' TO DEUX-PTS(2)
-           MOVE W-Fic2 TO ENR(2)
+           MOVE Type-Err   TO ERR-CODE
+           MOVE 2          TO ERR-NUM-FICHIER
+           MOVE CPT-LEC-2  TO ERR-NUM-LIGNE
+           MOVE W-Fic2     TO ERR-ENR
            WRITE ERREUR
            IF L-Fst-Err NOT = ZERO
                DISPLAY 'Erreur ecriture fichier erreur =' L-Fst-Err
@@ -372,6 +1273,23 @@
        TRAITEMENT.
       ************
 
+      * Changement de contrat (RefCtr) en fichier 1 depuis le dernier
+      * passage : on flushe le comptage du contrat précédent (voir
+      * ECRIRE-LIGNE-COMPTAGE) avant de reprendre à zéro, y compris
+      * quand ce contrat n'a été apparié à aucun identifiant. Ne
+      * s'applique que si CONTROLE-1 a laissé passer l'enregistrement :
+      * un enregistrement rejeté (Cas-Non-Pass-1, ex. RefCtr vide) ne
+      * doit pas être compté comme un nouveau contrat, sous peine de
+      * flusher une ligne de comptage fantôme pour sa RefCtr invalide
+
+           IF Cas-Passant-1
+           AND W-Fic1-RefCtr NOT = W-Cpt-RefCtr-Val
+               PERFORM ECRIRE-LIGNE-COMPTAGE
+                                        THRU FIN-ECRIRE-LIGNE-COMPTAGE
+               MOVE W-Fic1-RefCtr TO W-Cpt-RefCtr-Val
+               MOVE ZERO          TO W-Cpt-RefCtr-Nb
+           END-IF
+
       * On compare les enregistrements pour savoir comment traiter càd
       * dans quel fichier écrire
 
@@ -409,12 +1327,38 @@
       * un cas passant)
 
            IF Cas-Passant
-               MOVE W-Fic2 TO SORTIE
+               MOVE SPACES         TO SORTIE
+               MOVE W-Fic1-RefCtr  TO SORTIE-REFCTR
+               MOVE W-Fic1-Sit-Ctr TO SORTIE-SIT-CTR
+               MOVE W-Fic2-CodIdt  TO SORTIE-CODIDT
+               MOVE W-Fic2-Sit-Idt TO SORTIE-SIT-IDT
                WRITE SORTIE
                IF L-Fst-Out NOT = ZERO
                    DISPLAY 'Erreur ecriture fichier appar =' L-Fst-Out
                END-IF
                ADD 1 TO CPT-ECR
+               ADD 1 TO W-Cpt-RefCtr-Nb
+
+      * Ventilation du nombre d'appariements par code situation (pour
+      * le rapport de contrôle des totaux, voir ECRIRE-RAPPORT)
+
+               EVALUATE TRUE
+                   WHEN W-Fic1-Sit-Ctr-Crs
+                       ADD 1 TO CPT-MATCH-CTR-CRS
+                   WHEN W-Fic1-Sit-Ctr-Rsl
+                       ADD 1 TO CPT-MATCH-CTR-RSL
+                   WHEN W-Fic1-Sit-Ctr-Spd
+                       ADD 1 TO CPT-MATCH-CTR-SPD
+               END-EVALUATE
+
+               EVALUATE TRUE
+                   WHEN W-Fic2-Sit-Idt-Crs
+                       ADD 1 TO CPT-MATCH-IDT-CRS
+                   WHEN W-Fic2-Sit-Idt-Rsl
+                       ADD 1 TO CPT-MATCH-IDT-RSL
+                   WHEN W-Fic2-Sit-Idt-Spd
+                       ADD 1 TO CPT-MATCH-IDT-SPD
+               END-EVALUATE
            END-IF
 
            SET Appar-Oui TO TRUE
@@ -547,6 +1491,14 @@
        FIN.
       ******
 
+      * Flush du comptage du dernier contrat traité (pas de changement
+      * de RefCtr après lui pour déclencher l'écriture dans TRAITEMENT)
+
+           IF CPT-LEC-1 NOT = ZERO
+               PERFORM ECRIRE-LIGNE-COMPTAGE
+                                        THRU FIN-ECRIRE-LIGNE-COMPTAGE
+           END-IF
+
       * Fermeture de tous les fichiers
 
            CLOSE FIC1
@@ -555,6 +1507,19 @@
            CLOSE 2PAS1
            CLOSE SOR
            CLOSE ERR
+           CLOSE COMPTE
+
+      * Le run s'est terminé normalement : on vide le checkpoint pour
+      * qu'un prochain lancement reparte de zéro plutôt que de croire
+      * reprendre un run inachevé
+
+           OPEN OUTPUT CHECKPOINT
+           CLOSE CHECKPOINT
+
+      * Écriture du rapport de contrôle des totaux (fichier durable,
+      * archivable, contrairement au seul DISPLAY console)
+
+           PERFORM ECRIRE-RAPPORT THRU FIN-ECRIRE-RAPPORT
 
       * Display des compteurs et du nombre d'erreurs s'il y en a
 
@@ -577,6 +1542,8 @@
                DISPLAY 'Type 1 : Reference du contrat vide'
                DISPLAY "Type 2 : Sit de contrat mal definie (C, R ou S)"
                DISPLAY "Type 3 : Sit de tete mal definie (C, R ou S)"
+               DISPLAY "Type 4 : Rupture de sequence (RefCtr non trie)"
+               DISPLAY "Type 5 : Code Identifiant non numerique ou nul"
            END-IF
 
            DISPLAY 'Fin de traitement'
@@ -586,3 +1553,234 @@
        FIN-FIN.  EXIT.
       **********
       *-----------------------------------------------------------------
+      ****************
+       ECRIRE-RAPPORT.
+      ****************
+
+      * Rapport de contrôle des totaux : les six compteurs, le taux
+      * d'appariement par rapport à chaque fichier d'entrée, et la
+      * ventilation des appariements par code situation (C/R/S), côté
+      * contrat et côté identifiant
+
+           IF CPT-LEC-1 = ZERO
+               MOVE ZERO TO W-Taux-Fic1
+           ELSE
+               COMPUTE W-Taux-Fic1 ROUNDED =
+                       CPT-ECR * 100 / CPT-LEC-1
+           END-IF
+
+           IF CPT-LEC-2 = ZERO
+               MOVE ZERO TO W-Taux-Fic2
+           ELSE
+               COMPUTE W-Taux-Fic2 ROUNDED =
+                       CPT-ECR * 100 / CPT-LEC-2
+           END-IF
+
+           OPEN OUTPUT RAPPORT
+
+           MOVE '=== Rapport de controle Appariement ==='
+                                            TO LIGNE-RAP
+           WRITE LIGNE-RAP
+           IF L-Fst-Rap NOT = ZERO
+               DISPLAY 'Erreur ecriture fichier rapport =' L-Fst-Rap
+           END-IF
+
+           MOVE SPACES                        TO LIGNE-RAP
+           STRING "Enreg. lus fichier 1  : " DELIMITED BY SIZE
+               CPT-LEC-1                     DELIMITED BY SIZE
+               INTO LIGNE-RAP
+           END-STRING
+           WRITE LIGNE-RAP
+           IF L-Fst-Rap NOT = ZERO
+               DISPLAY 'Erreur ecriture fichier rapport =' L-Fst-Rap
+           END-IF
+
+           MOVE SPACES                        TO LIGNE-RAP
+           STRING "Enreg. lus fichier 2  : " DELIMITED BY SIZE
+               CPT-LEC-2                     DELIMITED BY SIZE
+               INTO LIGNE-RAP
+           END-STRING
+           WRITE LIGNE-RAP
+           IF L-Fst-Rap NOT = ZERO
+               DISPLAY 'Erreur ecriture fichier rapport =' L-Fst-Rap
+           END-IF
+
+           MOVE SPACES                        TO LIGNE-RAP
+           STRING "Ecrits Fic1non2       : " DELIMITED BY SIZE
+               CPT-ECR-1PAS2                 DELIMITED BY SIZE
+               INTO LIGNE-RAP
+           END-STRING
+           WRITE LIGNE-RAP
+           IF L-Fst-Rap NOT = ZERO
+               DISPLAY 'Erreur ecriture fichier rapport =' L-Fst-Rap
+           END-IF
+
+           MOVE SPACES                        TO LIGNE-RAP
+           STRING "Ecrits Fic2non1       : " DELIMITED BY SIZE
+               CPT-ECR-2PAS1                 DELIMITED BY SIZE
+               INTO LIGNE-RAP
+           END-STRING
+           WRITE LIGNE-RAP
+           IF L-Fst-Rap NOT = ZERO
+               DISPLAY 'Erreur ecriture fichier rapport =' L-Fst-Rap
+           END-IF
+
+           MOVE SPACES                        TO LIGNE-RAP
+           STRING "Ecrits Fic1et2        : " DELIMITED BY SIZE
+               CPT-ECR                       DELIMITED BY SIZE
+               INTO LIGNE-RAP
+           END-STRING
+           WRITE LIGNE-RAP
+           IF L-Fst-Rap NOT = ZERO
+               DISPLAY 'Erreur ecriture fichier rapport =' L-Fst-Rap
+           END-IF
+
+           MOVE SPACES                        TO LIGNE-RAP
+           STRING "Erreurs               : " DELIMITED BY SIZE
+               CPT-ECR-ERR                   DELIMITED BY SIZE
+               INTO LIGNE-RAP
+           END-STRING
+           WRITE LIGNE-RAP
+           IF L-Fst-Rap NOT = ZERO
+               DISPLAY 'Erreur ecriture fichier rapport =' L-Fst-Rap
+           END-IF
+
+           MOVE W-Taux-Fic1                   TO W-Taux-Fic1-Edit
+           MOVE SPACES                        TO LIGNE-RAP
+           STRING "Taux appar. / fic 1(%): " DELIMITED BY SIZE
+               W-Taux-Fic1-Edit              DELIMITED BY SIZE
+               INTO LIGNE-RAP
+           END-STRING
+           WRITE LIGNE-RAP
+           IF L-Fst-Rap NOT = ZERO
+               DISPLAY 'Erreur ecriture fichier rapport =' L-Fst-Rap
+           END-IF
+
+           MOVE W-Taux-Fic2                   TO W-Taux-Fic2-Edit
+           MOVE SPACES                        TO LIGNE-RAP
+           STRING "Taux appar. / fic 2(%): " DELIMITED BY SIZE
+               W-Taux-Fic2-Edit              DELIMITED BY SIZE
+               INTO LIGNE-RAP
+           END-STRING
+           WRITE LIGNE-RAP
+           IF L-Fst-Rap NOT = ZERO
+               DISPLAY 'Erreur ecriture fichier rapport =' L-Fst-Rap
+           END-IF
+
+           MOVE SPACES TO LIGNE-RAP
+           WRITE LIGNE-RAP
+           IF L-Fst-Rap NOT = ZERO
+               DISPLAY 'Erreur ecriture fichier rapport =' L-Fst-Rap
+           END-IF
+
+           MOVE '--- Ventilation par Sit-Ctr (contrat) ---'
+                                            TO LIGNE-RAP
+           WRITE LIGNE-RAP
+           IF L-Fst-Rap NOT = ZERO
+               DISPLAY 'Erreur ecriture fichier rapport =' L-Fst-Rap
+           END-IF
+
+           MOVE SPACES                        TO LIGNE-RAP
+           STRING "  Sit-Ctr = C (Crs)   : " DELIMITED BY SIZE
+               CPT-MATCH-CTR-CRS             DELIMITED BY SIZE
+               INTO LIGNE-RAP
+           END-STRING
+           WRITE LIGNE-RAP
+           IF L-Fst-Rap NOT = ZERO
+               DISPLAY 'Erreur ecriture fichier rapport =' L-Fst-Rap
+           END-IF
+
+           MOVE SPACES                        TO LIGNE-RAP
+           STRING "  Sit-Ctr = R (Rsl)   : " DELIMITED BY SIZE
+               CPT-MATCH-CTR-RSL             DELIMITED BY SIZE
+               INTO LIGNE-RAP
+           END-STRING
+           WRITE LIGNE-RAP
+           IF L-Fst-Rap NOT = ZERO
+               DISPLAY 'Erreur ecriture fichier rapport =' L-Fst-Rap
+           END-IF
+
+           MOVE SPACES                        TO LIGNE-RAP
+           STRING "  Sit-Ctr = S (Spd)   : " DELIMITED BY SIZE
+               CPT-MATCH-CTR-SPD             DELIMITED BY SIZE
+               INTO LIGNE-RAP
+           END-STRING
+           WRITE LIGNE-RAP
+           IF L-Fst-Rap NOT = ZERO
+               DISPLAY 'Erreur ecriture fichier rapport =' L-Fst-Rap
+           END-IF
+
+           MOVE SPACES TO LIGNE-RAP
+           WRITE LIGNE-RAP
+           IF L-Fst-Rap NOT = ZERO
+               DISPLAY 'Erreur ecriture fichier rapport =' L-Fst-Rap
+           END-IF
+
+           MOVE '--- Ventilation par Sit-Idt (identifiant) ---'
+                                            TO LIGNE-RAP
+           WRITE LIGNE-RAP
+           IF L-Fst-Rap NOT = ZERO
+               DISPLAY 'Erreur ecriture fichier rapport =' L-Fst-Rap
+           END-IF
+
+           MOVE SPACES                        TO LIGNE-RAP
+           STRING "  Sit-Idt = C (Crs)   : " DELIMITED BY SIZE
+               CPT-MATCH-IDT-CRS             DELIMITED BY SIZE
+               INTO LIGNE-RAP
+           END-STRING
+           WRITE LIGNE-RAP
+           IF L-Fst-Rap NOT = ZERO
+               DISPLAY 'Erreur ecriture fichier rapport =' L-Fst-Rap
+           END-IF
+
+           MOVE SPACES                        TO LIGNE-RAP
+           STRING "  Sit-Idt = R (Rsl)   : " DELIMITED BY SIZE
+               CPT-MATCH-IDT-RSL             DELIMITED BY SIZE
+               INTO LIGNE-RAP
+           END-STRING
+           WRITE LIGNE-RAP
+           IF L-Fst-Rap NOT = ZERO
+               DISPLAY 'Erreur ecriture fichier rapport =' L-Fst-Rap
+           END-IF
+
+           MOVE SPACES                        TO LIGNE-RAP
+           STRING "  Sit-Idt = S (Spd)   : " DELIMITED BY SIZE
+               CPT-MATCH-IDT-SPD             DELIMITED BY SIZE
+               INTO LIGNE-RAP
+           END-STRING
+           WRITE LIGNE-RAP
+           IF L-Fst-Rap NOT = ZERO
+               DISPLAY 'Erreur ecriture fichier rapport =' L-Fst-Rap
+           END-IF
+
+           CLOSE RAPPORT
+           .
+
+      ********************
+       FIN-ECRIRE-RAPPORT. EXIT.
+      ********************
+      *-----------------------------------------------------------------
+      ***********************
+       ECRIRE-LIGNE-COMPTAGE.
+      ***********************
+
+      * Une ligne par contrat rencontré en fichier 1, portant le
+      * nombre d'identifiants qui lui ont été appariés (0 si aucun,
+      * plus d'un en cas d'appareillage multiple), pour repérer d'un
+      * coup d'oeil les contrats à volume anormal sans avoir à compter
+      * les lignes de Fic1et2 à la main (voir TRAITEMENT, APPARIEMENT)
+
+           MOVE SPACES           TO COMPTAGE-REC
+           MOVE W-Cpt-RefCtr-Val TO COMPTAGE-REFCTR
+           MOVE W-Cpt-RefCtr-Nb  TO COMPTAGE-NB
+           WRITE COMPTAGE-REC
+           IF L-Fst-Compte NOT = ZERO
+               DISPLAY 'Erreur ecriture fichier comptage =' L-Fst-Compte
+           END-IF
+           ADD 1 TO CPT-ECR-CPT
+           .
+
+      ***************************
+       FIN-ECRIRE-LIGNE-COMPTAGE. EXIT.
+      ***************************
+      *-----------------------------------------------------------------
