@@ -0,0 +1,409 @@
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID. MajContrat.
+      *-----------------------------------------------------------------
+
+      * Programme aval d'Appariement : applique au référentiel contrat
+      * permanent (CONTRAT-MASTER, fichier indexé par RefCtr) les
+      * nouvelles situations Sit-Ctr/Sit-Idt calculées par Appariement,
+      * pour que le batch nuit ferme vraiment la boucle au lieu de
+      * laisser quatre fichiers plats à appliquer à la main. Relit les
+      * trois fichiers de sortie du run Appariement du jour (Fic1et2,
+      * Fic1non2, Fic2non1 - noms archivés par date, voir requête 008)
+      * une fois celui-ci terminé.
+
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * Mêmes répertoires "DD" qu'Appariement pour retrouver ses
+      * fichiers de sortie (APPAR_SOR_DIR/APPAR_OUT1_DIR/
+      * APPAR_OUT2_DIR), plus un répertoire dédié pour le référentiel
+      * contrat lui-même (APPAR_MASTER_DIR)
+
+           SELECT FIC-SOR                ASSIGN TO
+               DYNAMIC W-Chemin-Sor
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst-Sor.
+
+           SELECT FIC-1NON2              ASSIGN TO
+               DYNAMIC W-Chemin-1Non2
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst-1Non2.
+
+           SELECT FIC-2NON1              ASSIGN TO
+               DYNAMIC W-Chemin-2Non1
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst-2Non1.
+
+      * Référentiel contrat permanent, indexé par RefCtr ; ce que
+      * GnuCOBOL appelle un fichier "INDEXED" (équivalent VSAM
+      * KSDS en environnement mainframe)
+
+           SELECT CONTRAT-MASTER         ASSIGN TO
+               DYNAMIC W-Chemin-Master
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-RefCtr
+               FILE STATUS IS L-Fst-Master.
+
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+
+       FD FIC-SOR.
+       01 ENTREE-SOR.
+           05 ENTREE-SOR-REFCTR               PIC X(9).
+           05 FILLER                          PIC X.
+           05 ENTREE-SOR-SIT-CTR               PIC X.
+           05 FILLER                          PIC X.
+           05 ENTREE-SOR-CODIDT                PIC 9(7).
+           05 FILLER                          PIC X.
+           05 ENTREE-SOR-SIT-IDT               PIC X.
+
+       FD FIC-1NON2.
+       01 ENTREE-1NON2.
+           05 ENTREE-1NON2-REFCTR             PIC X(9).
+           05 FILLER                          PIC X.
+           05 ENTREE-1NON2-SIT-CTR            PIC X.
+
+       FD FIC-2NON1.
+       01 ENTREE-2NON1.
+           05 ENTREE-2NON1-REFCTR             PIC X(9).
+           05 FILLER                          PIC X.
+           05 ENTREE-2NON1-CODIDT              PIC 9(7).
+           05 FILLER                          PIC X.
+           05 ENTREE-2NON1-SIT-IDT            PIC X.
+
+       FD CONTRAT-MASTER.
+       01 CONTRAT-MASTER-REC.
+           05 CM-RefCtr                       PIC X(9).
+           05 CM-Sit-Ctr                      PIC X.
+           05 CM-CodIdt                       PIC 9(7).
+           05 CM-Sit-Idt                      PIC X.
+           05 CM-Date-Maj                     PIC X(8).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+
+      * Répertoires "DD", date du run et chemins complets
+
+       01 W-Rep-Sor                          PIC X(180).
+       01 W-Rep-1Non2                        PIC X(180).
+       01 W-Rep-2Non1                        PIC X(180).
+       01 W-Rep-Master                       PIC X(180).
+
+       01 W-Chemin-Sor                       PIC X(200).
+       01 W-Chemin-1Non2                     PIC X(200).
+       01 W-Chemin-2Non1                     PIC X(200).
+       01 W-Chemin-Master                    PIC X(200).
+
+      * Date du run Appariement dont on reprend les sorties ; par
+      * défaut celle du jour (cas normal d'un enchaînement le même
+      * jour), sinon celle passée dans APPAR_RUN_DATE si le run à
+      * reprendre est un run archivé d'un autre jour
+
+       01 W-Run-Date                         PIC X(8).
+
+       01 L-Fst-Sor                          PIC 99.
+       01 L-Fst-1Non2                        PIC 99.
+       01 L-Fst-2Non1                        PIC 99.
+       01 L-Fst-Master                       PIC 99.
+
+       01 Lec-Sor-Fin                        PIC 9.
+           88 Lec-Sor-Fin-Oui                VALUE 1.
+           88 Lec-Sor-Fin-Non                VALUE 0.
+
+       01 Lec-1Non2-Fin                      PIC 9.
+           88 Lec-1Non2-Fin-Oui              VALUE 1.
+           88 Lec-1Non2-Fin-Non              VALUE 0.
+
+       01 Lec-2Non1-Fin                      PIC 9.
+           88 Lec-2Non1-Fin-Oui              VALUE 1.
+           88 Lec-2Non1-Fin-Non              VALUE 0.
+
+       01 CPT-MAJ-MATCH                      PIC 9(10) VALUE 0.
+       01 CPT-MAJ-CTR-SEUL                   PIC 9(10) VALUE 0.
+       01 CPT-IDT-ORPHELIN                   PIC 9(10) VALUE 0.
+       01 CPT-CREATION                       PIC 9(10) VALUE 0.
+
+       01 Master-Trouve                      PIC 9.
+           88 Master-Trouve-Oui              VALUE 1.
+           88 Master-Trouve-Non              VALUE 0.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+
+      ****************
+       MAIN-PROCEDURE.
+      ****************
+
+           PERFORM INITIALISATION        THRU FIN-INITIALISATION
+           PERFORM TRAITER-MATCHES       THRU FIN-TRAITER-MATCHES
+           PERFORM TRAITER-CTR-SANS-IDT  THRU FIN-TRAITER-CTR-SANS-IDT
+           PERFORM TRAITER-IDT-ORPHELINS THRU FIN-TRAITER-IDT-ORPHELINS
+           PERFORM FIN                   THRU FIN-FIN
+
+           GOBACK
+           .
+
+      *-----------------------------------------------------------------
+      *****************
+       INITIALISATION.
+      *****************
+
+           DISPLAY '***************************************************'
+           DISPLAY '***   Mise a jour du referentiel contrat       ***'
+           DISPLAY '***************************************************'
+
+           SET Lec-Sor-Fin-Non   TO TRUE
+           SET Lec-1Non2-Fin-Non TO TRUE
+           SET Lec-2Non1-Fin-Non TO TRUE
+
+           PERFORM BUILD-CHEMINS THRU FIN-BUILD-CHEMINS
+
+           OPEN INPUT FIC-SOR
+           OPEN INPUT FIC-1NON2
+           OPEN INPUT FIC-2NON1
+
+      * Le référentiel contrat est ouvert en I-O ; s'il n'existe pas
+      * encore (premier lancement), on le crée vide puis on le
+      * rouvre en I-O, sur le même principe qu'un fichier indexé
+      * mainframe initialisé au tout premier run
+
+           OPEN I-O CONTRAT-MASTER
+           IF L-Fst-Master = 35
+               OPEN OUTPUT CONTRAT-MASTER
+               CLOSE CONTRAT-MASTER
+               OPEN I-O CONTRAT-MASTER
+           END-IF
+           .
+
+      ********************
+       FIN-INITIALISATION. EXIT.
+      ********************
+      *-----------------------------------------------------------------
+      ****************
+       BUILD-CHEMINS.
+      ****************
+
+           MOVE SPACES TO W-Rep-Sor
+           ACCEPT W-Rep-Sor    FROM ENVIRONMENT "APPAR_SOR_DIR"
+           IF W-Rep-Sor = SPACES
+               MOVE '.' TO W-Rep-Sor
+           END-IF
+
+           MOVE SPACES TO W-Rep-1Non2
+           ACCEPT W-Rep-1Non2  FROM ENVIRONMENT "APPAR_OUT1_DIR"
+           IF W-Rep-1Non2 = SPACES
+               MOVE '.' TO W-Rep-1Non2
+           END-IF
+
+           MOVE SPACES TO W-Rep-2Non1
+           ACCEPT W-Rep-2Non1  FROM ENVIRONMENT "APPAR_OUT2_DIR"
+           IF W-Rep-2Non1 = SPACES
+               MOVE '.' TO W-Rep-2Non1
+           END-IF
+
+           MOVE SPACES TO W-Rep-Master
+           ACCEPT W-Rep-Master FROM ENVIRONMENT "APPAR_MASTER_DIR"
+           IF W-Rep-Master = SPACES
+               MOVE '.' TO W-Rep-Master
+           END-IF
+
+           MOVE SPACES TO W-Run-Date
+           ACCEPT W-Run-Date   FROM ENVIRONMENT "APPAR_RUN_DATE"
+           IF W-Run-Date = SPACES
+               MOVE FUNCTION CURRENT-DATE(1:8) TO W-Run-Date
+           END-IF
+
+           MOVE SPACES TO W-Chemin-Sor
+           STRING FUNCTION TRIM(W-Rep-Sor) DELIMITED BY SIZE
+                  '/Fic1et2_'                  DELIMITED BY SIZE
+                  W-Run-Date                   DELIMITED BY SIZE
+                  '.txt'                       DELIMITED BY SIZE
+                  INTO W-Chemin-Sor
+           END-STRING
+
+           MOVE SPACES TO W-Chemin-1Non2
+           STRING FUNCTION TRIM(W-Rep-1Non2) DELIMITED BY SIZE
+                  '/Fic1non2_'                 DELIMITED BY SIZE
+                  W-Run-Date                   DELIMITED BY SIZE
+                  '.txt'                       DELIMITED BY SIZE
+                  INTO W-Chemin-1Non2
+           END-STRING
+
+           MOVE SPACES TO W-Chemin-2Non1
+           STRING FUNCTION TRIM(W-Rep-2Non1) DELIMITED BY SIZE
+                  '/Fic2non1_'                 DELIMITED BY SIZE
+                  W-Run-Date                   DELIMITED BY SIZE
+                  '.txt'                       DELIMITED BY SIZE
+                  INTO W-Chemin-2Non1
+           END-STRING
+
+           MOVE SPACES TO W-Chemin-Master
+           STRING FUNCTION TRIM(W-Rep-Master) DELIMITED BY SIZE
+                  '/ContratMaster.dat'         DELIMITED BY SIZE
+                  INTO W-Chemin-Master
+           END-STRING
+           .
+
+      ********************
+       FIN-BUILD-CHEMINS. EXIT.
+      ********************
+      *-----------------------------------------------------------------
+      *******************
+       TRAITER-MATCHES.
+      *******************
+
+      * Fic1et2 : paires appariées, on reporte à la fois Sit-Ctr et
+      * Sit-Idt/CodIdt sur la fiche contrat
+
+           PERFORM UNTIL Lec-Sor-Fin-Oui
+               READ FIC-SOR
+               AT END
+                   SET Lec-Sor-Fin-Oui TO TRUE
+               NOT AT END
+                   MOVE ENTREE-SOR-REFCTR TO CM-RefCtr
+                   READ CONTRAT-MASTER
+                       INVALID KEY
+                           SET Master-Trouve-Non TO TRUE
+                       NOT INVALID KEY
+                           SET Master-Trouve-Oui TO TRUE
+                   END-READ
+
+                   MOVE ENTREE-SOR-SIT-CTR  TO CM-Sit-Ctr
+                   MOVE ENTREE-SOR-CODIDT   TO CM-CodIdt
+                   MOVE ENTREE-SOR-SIT-IDT  TO CM-Sit-Idt
+                   MOVE W-Run-Date          TO CM-Date-Maj
+
+                   IF Master-Trouve-Oui
+                       REWRITE CONTRAT-MASTER-REC
+                       IF L-Fst-Master NOT = ZERO
+                           DISPLAY 'Erreur reecriture master, RefCtr = '
+                               CM-RefCtr ' fst = ' L-Fst-Master
+                       END-IF
+                   ELSE
+                       WRITE CONTRAT-MASTER-REC
+                       IF L-Fst-Master NOT = ZERO
+                           DISPLAY 'Erreur creation master, RefCtr = '
+                               CM-RefCtr ' fst = ' L-Fst-Master
+                       END-IF
+                       ADD 1 TO CPT-CREATION
+                   END-IF
+
+                   ADD 1 TO CPT-MAJ-MATCH
+               END-READ
+           END-PERFORM
+
+           CLOSE FIC-SOR
+           .
+
+      **********************
+       FIN-TRAITER-MATCHES. EXIT.
+      **********************
+      *-----------------------------------------------------------------
+      **************************
+       TRAITER-CTR-SANS-IDT.
+      **************************
+
+      * Fic1non2 : contrat sans identifiant apparié, on ne reporte que
+      * Sit-Ctr ; si la fiche existe déjà on laisse CodIdt/Sit-Idt tels
+      * quels (on ne sait rien de plus sur le device), sinon on crée
+      * la fiche avec un CodIdt/Sit-Idt neutre
+
+           PERFORM UNTIL Lec-1Non2-Fin-Oui
+               READ FIC-1NON2
+               AT END
+                   SET Lec-1Non2-Fin-Oui TO TRUE
+               NOT AT END
+                   MOVE ENTREE-1NON2-REFCTR TO CM-RefCtr
+                   READ CONTRAT-MASTER
+                       INVALID KEY
+                           SET Master-Trouve-Non TO TRUE
+                           MOVE ZERO   TO CM-CodIdt
+                           MOVE SPACE  TO CM-Sit-Idt
+                       NOT INVALID KEY
+                           SET Master-Trouve-Oui TO TRUE
+                   END-READ
+
+                   MOVE ENTREE-1NON2-SIT-CTR TO CM-Sit-Ctr
+                   MOVE W-Run-Date           TO CM-Date-Maj
+
+                   IF Master-Trouve-Oui
+                       REWRITE CONTRAT-MASTER-REC
+                       IF L-Fst-Master NOT = ZERO
+                           DISPLAY 'Erreur reecriture master, RefCtr = '
+                               CM-RefCtr ' fst = ' L-Fst-Master
+                       END-IF
+                   ELSE
+                       WRITE CONTRAT-MASTER-REC
+                       IF L-Fst-Master NOT = ZERO
+                           DISPLAY 'Erreur creation master, RefCtr = '
+                               CM-RefCtr ' fst = ' L-Fst-Master
+                       END-IF
+                       ADD 1 TO CPT-CREATION
+                   END-IF
+
+                   ADD 1 TO CPT-MAJ-CTR-SEUL
+               END-READ
+           END-PERFORM
+
+           CLOSE FIC-1NON2
+           .
+
+      *****************************
+       FIN-TRAITER-CTR-SANS-IDT. EXIT.
+      *****************************
+      *-----------------------------------------------------------------
+      **************************
+       TRAITER-IDT-ORPHELINS.
+      **************************
+
+      * Fic2non1 : identifiant sans contrat trouvé - rien de réel à
+      * mettre à jour côté contrat (le RefCtr porté par ce type
+      * d'enregistrement n'a jamais été confirmé côté FIC1), on se
+      * contente de le journaliser pour investigation manuelle plutôt
+      * que de fabriquer une fiche contrat à partir d'un identifiant
+      * orphelin
+
+           PERFORM UNTIL Lec-2Non1-Fin-Oui
+               READ FIC-2NON1
+               AT END
+                   SET Lec-2Non1-Fin-Oui TO TRUE
+               NOT AT END
+                   DISPLAY 'Identifiant orphelin non poste : RefCtr='
+                       ENTREE-2NON1-REFCTR
+                       ' CodIdt=' ENTREE-2NON1-CODIDT
+                       ' Sit-Idt=' ENTREE-2NON1-SIT-IDT
+                   ADD 1 TO CPT-IDT-ORPHELIN
+               END-READ
+           END-PERFORM
+
+           CLOSE FIC-2NON1
+           .
+
+      *****************************
+       FIN-TRAITER-IDT-ORPHELINS. EXIT.
+      *****************************
+      *-----------------------------------------------------------------
+      ******
+       FIN.
+      ******
+
+           CLOSE CONTRAT-MASTER
+
+           DISPLAY 'Fiches creees                      : ' CPT-CREATION
+           DISPLAY 'Contrats mis a jour (apparies)     : ' CPT-MAJ-MATCH
+           DISPLAY 'Contrats mis a jour (sans identif.): '
+               CPT-MAJ-CTR-SEUL
+           DISPLAY 'Identifiants orphelins journalises   : '
+               CPT-IDT-ORPHELIN
+           DISPLAY 'Fin de mise a jour du referentiel contrat'
+           .
+
+      ******
+       FIN-FIN. EXIT.
+      ******
+      *-----------------------------------------------------------------
